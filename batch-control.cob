@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchControl.
+
+      *> Nightly job stream: runs the guessing-game stats rollup, the
+      *> tic-tac-toe leaderboard rebuild, and the HTTP push of the
+      *> day's results to the partner endpoint, in that fixed order,
+      *> and writes one consolidated end-of-day report.
+      *>
+      *> A checkpoint record is written after each completed step, and
+      *> a restart run resumes at the first step that isn't marked DONE
+      *> instead of redoing the whole sequence.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-REPORT-FILE ASSIGN TO "BATCHREPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-STEP-NO
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT ROLLUP-SUMMARY-FILE ASSIGN TO "GUESSROLLUP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROLLUP-STATUS.
+
+           SELECT LEADERBOARD-SUMMARY-FILE ASSIGN TO "TTTREBUILD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEADERBOARD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-REPORT-FILE.
+       01  BATCH-REPORT-LINE        PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+           COPY "checkptrec.cpy".
+
+       FD  ROLLUP-SUMMARY-FILE.
+       01  ROLLUP-SUMMARY-LINE      PIC X(80).
+
+       FD  LEADERBOARD-SUMMARY-FILE.
+       01  LEADERBOARD-SUMMARY-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-NO               PIC 9(2).
+       01  WS-STEP-NAME             PIC X(20).
+       01  WS-STEP-RC               PIC 9(4).
+       01  WS-REPORT-LINE           PIC X(80).
+       01  WS-HEADER-DATE           PIC X(10).
+
+       01  WS-BATCH-FLAG            PIC X(1) VALUE "B".
+       01  WS-HTTP-ENDPOINT-NAME    PIC X(20) VALUE "NIGHTLY-PUSH".
+       01  WS-HTTP-PAYLOAD          PIC X(500).
+       01  WS-ROLLUP-STATUS         PIC X(2).
+       01  WS-LEADERBOARD-STATUS    PIC X(2).
+       01  WS-BATCH-REPORT-STATUS   PIC X(2).
+
+       01  WS-CKPT-STATUS           PIC X(2).
+       01  WS-RUN-MODE              PIC X(1) VALUE "F".
+           88  FRESH-RUN                     VALUE "F".
+           88  RESTART-RUN                   VALUE "R".
+       01  WS-RESUME-STEP           PIC 9(2) VALUE 1.
+       01  WS-CKPT-LOOKUP           PIC 9(2).
+       01  WS-STEP-NOT-DONE-FLAG    PIC X(1) VALUE "N".
+           88  STEP-NOT-DONE-FOUND           VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Run mode - (F)resh or (R)estart from checkpoint: "
+           ACCEPT WS-RUN-MODE
+           IF NOT FRESH-RUN AND NOT RESTART-RUN
+               MOVE "F" TO WS-RUN-MODE
+           END-IF
+
+           PERFORM DETERMINE-RESUME-STEP
+
+           IF RESTART-RUN
+               OPEN EXTEND BATCH-REPORT-FILE
+               IF WS-BATCH-REPORT-STATUS = "35"
+                   OPEN OUTPUT BATCH-REPORT-FILE
+                   CLOSE BATCH-REPORT-FILE
+                   OPEN EXTEND BATCH-REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT BATCH-REPORT-FILE
+           END-IF
+           PERFORM WRITE-REPORT-HEADER
+
+           IF WS-RESUME-STEP <= 1
+               PERFORM RUN-GUESS-ROLLUP
+           ELSE
+               MOVE 1 TO WS-STEP-NO
+               MOVE "GUESS-ROLLUP" TO WS-STEP-NAME
+               PERFORM REPORT-ALREADY-DONE-STEP
+           END-IF
+
+           IF WS-RESUME-STEP <= 2
+               PERFORM RUN-TTT-REBUILD
+           ELSE
+               MOVE 2 TO WS-STEP-NO
+               MOVE "TTT-REBUILD" TO WS-STEP-NAME
+               PERFORM REPORT-ALREADY-DONE-STEP
+           END-IF
+
+           IF WS-RESUME-STEP <= 3
+               PERFORM RUN-HTTP-PUSH
+           ELSE
+               MOVE 3 TO WS-STEP-NO
+               MOVE "HTTP-PUSH" TO WS-STEP-NAME
+               PERFORM REPORT-ALREADY-DONE-STEP
+           END-IF
+
+           CLOSE BATCH-REPORT-FILE
+           STOP RUN.
+
+       DETERMINE-RESUME-STEP.
+           MOVE 1 TO WS-RESUME-STEP
+           IF FRESH-RUN
+               PERFORM RESET-CHECKPOINT-FILE
+           ELSE
+               OPEN I-O CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = "35"
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+                   OPEN I-O CHECKPOINT-FILE
+               ELSE
+                   PERFORM VARYING WS-CKPT-LOOKUP FROM 1 BY 1
+                           UNTIL WS-CKPT-LOOKUP > 3
+                               OR STEP-NOT-DONE-FOUND
+                       MOVE WS-CKPT-LOOKUP TO CKPT-STEP-NO
+                       READ CHECKPOINT-FILE KEY IS CKPT-STEP-NO
+                       IF WS-CKPT-STATUS = "00" AND CKPT-STATUS = "DONE"
+                           MOVE WS-CKPT-LOOKUP TO WS-RESUME-STEP
+                           ADD 1 TO WS-RESUME-STEP
+                       ELSE
+                           MOVE "Y" TO WS-STEP-NOT-DONE-FLAG
+                       END-IF
+                   END-PERFORM
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RESET-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *> A restart run skips steps the checkpoint already marks DONE,
+      *> but the consolidated report still needs a line for them so it
+      *> stays a complete picture of the whole sequence, not just the
+      *> steps this particular run happened to execute.
+       REPORT-ALREADY-DONE-STEP.
+           OPEN INPUT CHECKPOINT-FILE
+           MOVE WS-STEP-NO TO CKPT-STEP-NO
+           READ CHECKPOINT-FILE KEY IS CKPT-STEP-NO
+           IF WS-CKPT-STATUS = "00"
+               MOVE CKPT-RETURN-CODE TO WS-STEP-RC
+           ELSE
+               MOVE ZERO TO WS-STEP-RC
+           END-IF
+           CLOSE CHECKPOINT-FILE
+
+           STRING "Step " WS-STEP-NO ": " WS-STEP-NAME
+               " RC=" WS-STEP-RC " (already done)" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           WRITE BATCH-REPORT-LINE FROM WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE.
+
+       WRITE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-HEADER-DATE
+           STRING "Nightly batch run - " WS-HEADER-DATE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE BATCH-REPORT-LINE FROM WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE.
+
+       RUN-GUESS-ROLLUP.
+           MOVE 1 TO WS-STEP-NO
+           MOVE "GUESS-ROLLUP" TO WS-STEP-NAME
+           DISPLAY "Step 1: guessing-game stats rollup..."
+           CALL "GuessReport"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           PERFORM WRITE-STEP-REPORT-LINE.
+
+       RUN-TTT-REBUILD.
+           MOVE 2 TO WS-STEP-NO
+           MOVE "TTT-REBUILD" TO WS-STEP-NAME
+           DISPLAY "Step 2: tic-tac-toe leaderboard rebuild..."
+           CALL "TttReport"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           PERFORM WRITE-STEP-REPORT-LINE.
+
+       RUN-HTTP-PUSH.
+           MOVE 3 TO WS-STEP-NO
+           MOVE "HTTP-PUSH" TO WS-STEP-NAME
+           DISPLAY "Step 3: pushing day's results to partner endpoint"
+           PERFORM BUILD-HTTP-PAYLOAD
+           CALL "Program1" USING WS-BATCH-FLAG WS-HTTP-ENDPOINT-NAME
+               WS-HTTP-PAYLOAD
+           MOVE RETURN-CODE TO WS-STEP-RC
+           PERFORM WRITE-STEP-REPORT-LINE.
+
+      *> Carries the guess-rollup leaders and the tic-tac-toe standings
+      *> leader through to the partner push, instead of a fixed
+      *> "batch complete" marker with no content of its own.
+       BUILD-HTTP-PAYLOAD.
+           MOVE SPACES TO ROLLUP-SUMMARY-LINE
+           OPEN INPUT ROLLUP-SUMMARY-FILE
+           IF WS-ROLLUP-STATUS = "00"
+               READ ROLLUP-SUMMARY-FILE
+               IF WS-ROLLUP-STATUS NOT = "00"
+                   MOVE "no data" TO ROLLUP-SUMMARY-LINE
+               END-IF
+               CLOSE ROLLUP-SUMMARY-FILE
+           ELSE
+               MOVE "no data" TO ROLLUP-SUMMARY-LINE
+           END-IF
+
+           MOVE SPACES TO LEADERBOARD-SUMMARY-LINE
+           OPEN INPUT LEADERBOARD-SUMMARY-FILE
+           IF WS-LEADERBOARD-STATUS = "00"
+               READ LEADERBOARD-SUMMARY-FILE
+               IF WS-LEADERBOARD-STATUS NOT = "00"
+                   MOVE "no data" TO LEADERBOARD-SUMMARY-LINE
+               END-IF
+               CLOSE LEADERBOARD-SUMMARY-FILE
+           ELSE
+               MOVE "no data" TO LEADERBOARD-SUMMARY-LINE
+           END-IF
+
+           STRING "guess-rollup: " DELIMITED BY SIZE
+               FUNCTION TRIM(ROLLUP-SUMMARY-LINE) DELIMITED BY SIZE
+               "; ttt-rebuild: " DELIMITED BY SIZE
+               FUNCTION TRIM(LEADERBOARD-SUMMARY-LINE) DELIMITED BY SIZE
+               INTO WS-HTTP-PAYLOAD.
+
+       WRITE-STEP-REPORT-LINE.
+           STRING "Step " WS-STEP-NO ": " WS-STEP-NAME
+               " RC=" WS-STEP-RC DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           WRITE BATCH-REPORT-LINE FROM WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           PERFORM WRITE-CHECKPOINT.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-STEP-NO TO CKPT-STEP-NO
+           MOVE WS-STEP-NAME TO CKPT-STEP-NAME
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           MOVE WS-STEP-RC TO CKPT-RETURN-CODE
+      *> RC=4 from GUESS-ROLLUP/TTT-REBUILD means "no data found yet",
+      *> a normal outcome on a night with nothing new to summarize, not
+      *> a failure; RC=4 from HTTP-PUSH means the partner post failed.
+           IF WS-STEP-RC = ZERO
+               MOVE "DONE" TO CKPT-STATUS
+           ELSE IF WS-STEP-RC = 4 AND WS-STEP-NO NOT = 3
+               MOVE "DONE" TO CKPT-STATUS
+           ELSE
+               MOVE "FAILED" TO CKPT-STATUS
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           READ CHECKPOINT-FILE KEY IS CKPT-STEP-NO
+           IF WS-CKPT-STATUS = "00"
+               REWRITE CHECKPOINT-REC
+           ELSE
+               WRITE CHECKPOINT-REC
+           END-IF
+           CLOSE CHECKPOINT-FILE.
