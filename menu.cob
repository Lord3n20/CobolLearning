@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperatorMenu.
+
+      *> Interactive front-end: lists the three operator programs by a
+      *> friendly description instead of making the operator know the
+      *> internal PROGRAM-IDs (two of which used to collide), launches
+      *> the chosen one, and logs the selection to the shared audit
+      *> trail.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY "auditrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE           PIC X(1).
+           88  WS-CHOSE-TICTACTOE            VALUE "1".
+           88  WS-CHOSE-GUESSING-GAME        VALUE "2".
+           88  WS-CHOSE-HTTP-CLIENT          VALUE "3".
+           88  WS-CHOSE-EXIT                 VALUE "0".
+
+       01  WS-OPERATOR-ID           PIC X(20).
+
+       01  WS-AUDIT-LOG-STATUS      PIC X(2).
+       01  WS-AUDIT-PROGRAM-ID      PIC X(20) VALUE "OperatorMenu".
+       01  WS-AUDIT-OPERATOR-ID     PIC X(20).
+       01  WS-AUDIT-OUTCOME-CODE    PIC X(10).
+       01  WS-AUDIT-LAUNCHED-ID     PIC X(20).
+
+      *> Passed to Program1 so it takes the interactive path (its
+      *> batch path only engages when the flag is "B").
+       01  WS-HTTP-INTERACTIVE-FLAG PIC X(1) VALUE SPACE.
+       01  WS-HTTP-UNUSED-ENDPOINT  PIC X(20) VALUE SPACE.
+       01  WS-HTTP-UNUSED-PAYLOAD   PIC X(500) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Operator ID: "
+           ACCEPT WS-OPERATOR-ID
+
+           MOVE "N" TO WS-MENU-CHOICE
+           PERFORM UNTIL WS-CHOSE-EXIT
+               PERFORM SHOW-MENU
+               PERFORM RUN-SELECTION
+           END-PERFORM
+
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "===== Operator Menu ====="
+           DISPLAY "1 - Play tic-tac-toe"
+           DISPLAY "2 - Play the number-guessing game"
+           DISPLAY "3 - Run the HTTP client"
+           DISPLAY "0 - Exit"
+           ACCEPT WS-MENU-CHOICE.
+
+       RUN-SELECTION.
+           EVALUATE TRUE
+               WHEN WS-CHOSE-TICTACTOE
+                   CALL "TicTacToe"
+                   MOVE "TicTacToe" TO WS-AUDIT-LAUNCHED-ID
+                   PERFORM LOG-SELECTION
+               WHEN WS-CHOSE-GUESSING-GAME
+                   CALL "CobolRocks"
+                   MOVE "CobolRocks" TO WS-AUDIT-LAUNCHED-ID
+                   PERFORM LOG-SELECTION
+               WHEN WS-CHOSE-HTTP-CLIENT
+                   CALL "Program1" USING WS-HTTP-INTERACTIVE-FLAG
+                       WS-HTTP-UNUSED-ENDPOINT WS-HTTP-UNUSED-PAYLOAD
+                   MOVE "Program1" TO WS-AUDIT-LAUNCHED-ID
+                   PERFORM LOG-SELECTION
+               WHEN WS-CHOSE-EXIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Please choose 0-3."
+           END-EVALUATE.
+
+       LOG-SELECTION.
+           MOVE WS-OPERATOR-ID        TO WS-AUDIT-OPERATOR-ID
+           MOVE WS-AUDIT-LAUNCHED-ID  TO WS-AUDIT-OUTCOME-CODE
+           COPY "auditwrite.cpy".
