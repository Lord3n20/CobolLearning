@@ -1,6 +1,6 @@
       $set sourceformat"variable"
 
-       program-id. Program1 as "testhttppost.Program1".
+       program-id. Program1 as "testhttppost.Program1" is initial program.
 
        environment division.
 
@@ -24,10 +24,56 @@
 
            class clsStream as "System.IO.Stream"
 
+           class clsStreamReader as "System.IO.StreamReader"
+
+           class clsException as "System.Exception"
+
+           class clsConvert as "System.Convert"
+
        .
 
+       input-output section.
+
+       file-control.
+
+           select endpoint-cfg-file assign to "ENDPOINTCFG.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is ep-name
+               file status is ws-endpoint-status.
+
+           select response-log-file assign to "RESPONSELOG.DAT"
+               organization is line sequential
+               file status is ws-response-log-status.
+
+           select post-failure-file assign to "POSTFAILURES.DAT"
+               organization is line sequential
+               file status is ws-post-failure-status.
+
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is ws-audit-log-status.
+
        data division.
 
+       file section.
+
+       fd  endpoint-cfg-file.
+
+           copy "endpointcfg.cpy".
+
+       fd  response-log-file.
+
+           copy "resplogrec.cpy".
+
+       fd  post-failure-file.
+
+           copy "postfailrec.cpy".
+
+       fd  audit-log-file.
+
+           copy "auditrec.cpy".
+
        working-storage section.
 
        01  myHttpWebRequest       HttpWebRequest.
@@ -44,19 +90,453 @@
 
        01  newStream           clsStream.
 
-       procedure division.
+       01  responseStream        clsStream.
+
+       01  responseReader        clsStreamReader.
+
+       01  responseBody           clsstring.
+
+       01  responseStatus         clsstring.
+
+       01  ws-status-code-num     pic 9(3).
+
+       01  ws-endpoint-status     pic x(2).
+
+       01  ws-response-log-status  pic x(2).
+
+       01  ws-post-failure-status  pic x(2).
+
+       01  ws-audit-log-status     pic x(2).
+
+       01  ws-top-choice          pic x(1) value "1".
+           88  ws-post-action               value "1".
+           88  ws-maintain-action           value "2".
+
+       01  ws-maint-choice        pic x(1).
+           88  ws-maint-add                 value "A".
+           88  ws-maint-update               value "U".
+           88  ws-maint-deactivate           value "D".
+
+       01  ws-attempt              pic 9(1) value zero.
+
+       01  ws-max-attempts         pic 9(1) value 3.
+
+       01  ws-send-success         pic x(1) value "N".
+           88  send-succeeded                value "Y".
+
+       01  ws-last-error           pic x(200) value spaces.
+
+       01  ws-delay-idx             pic 9(8).
+
+       01  ws-delay-limit           pic 9(8).
+
+       01  ws-audit-program-id      pic x(20) value "Program1".
+
+       01  ws-audit-operator-id     pic x(20).
+
+       01  ws-audit-outcome-code    pic x(10).
+
+       01  ws-run-mode              pic x(1) value "I".
+           88  ws-interactive-run             value "I".
+           88  ws-batch-run                   value "B".
+
+       01  exception-object         clsException.
+
+       linkage section.
+
+       01  ls-batch-flag            pic x(1).
+
+       01  ls-batch-endpoint        pic x(20).
+
+       01  ls-batch-payload         pic x(500).
+
+       procedure division using ls-batch-flag ls-batch-endpoint
+               ls-batch-payload.
+
+         if ls-batch-flag = "B"
+
+             move "B" to ws-run-mode
+
+             perform batch-post
+
+         else
+
+             perform select-top-action
+
+             if ws-maintain-action
+
+                 perform maintain-endpoints
+
+                 move "MAINTAIN" to ws-audit-outcome-code
+
+             else
+
+                 perform post-to-endpoint
+
+                 if send-succeeded
+
+                     move "OK" to ws-audit-outcome-code
+
+                 else
+
+                     move "FAILED" to ws-audit-outcome-code
+
+                 end-if
+
+             end-if
+
+         end-if
+
+         if ws-audit-outcome-code = "FAILED"
+             move 4 to return-code
+         else
+             move 0 to return-code
+         end-if
+
+         move ep-name to ws-audit-operator-id
+
+         perform write-audit-record
+
+         goback.
+
+      *> Called by batch-control to push the day's results to
+      *> a partner endpoint with no operator at the console.
+
+       batch-post.
+
+         move ls-batch-endpoint to ep-name
+
+         open input endpoint-cfg-file
+
+         read endpoint-cfg-file key is ep-name
+
+         if ws-endpoint-status not = "00" or ep-active-flag not = "Y"
+
+             close endpoint-cfg-file
+
+             move "FAILED" to ws-audit-outcome-code
+
+         else
+
+             close endpoint-cfg-file
+
+             set inputData to ls-batch-payload
+
+             perform send-with-retry
+
+             if send-succeeded
+
+                 move "OK" to ws-audit-outcome-code
+
+             else
+
+                 move "FAILED" to ws-audit-outcome-code
+
+             end-if
+
+         end-if.
+
+       select-top-action.
+
+         display "1 - Post to an endpoint"
+
+         display "2 - Maintain endpoints"
+
+         accept ws-top-choice
+
+         if not ws-post-action and not ws-maintain-action
+             move "1" to ws-top-choice
+         end-if.
+
+       maintain-endpoints.
+
+         display "(A)dd, (U)pdate or (D)eactivate an endpoint: "
+
+         accept ws-maint-choice
+
+         if not ws-maint-add and not ws-maint-update
+                 and not ws-maint-deactivate
+             move "U" to ws-maint-choice
+         end-if
+
+         display "Endpoint name: "
+
+         accept ep-name
+
+         if ws-maint-deactivate
+
+             open i-o endpoint-cfg-file
+
+             if ws-endpoint-status = "35"
+
+                 display "Endpoint not found: " ep-name
+
+             else
+
+                 read endpoint-cfg-file key is ep-name
+
+                 if ws-endpoint-status = "00"
+
+                     move "N" to ep-active-flag
+
+                     rewrite endpoint-cfg-rec
+
+                     if ws-endpoint-status not = "00"
+                         display "Could not deactivate endpoint " ep-name
+                             ", status " ws-endpoint-status
+                     end-if
+
+                 else
+
+                     display "Endpoint not found: " ep-name
+
+                 end-if
+
+             end-if
+
+             close endpoint-cfg-file
+
+         else
+
+             display "Endpoint URL: "
+
+             accept ep-url
+
+             display "Method (GET/POST): "
+
+             accept ep-method
+
+             display "Content-Type (blank for GET): "
+
+             accept ep-content-type
+
+             move "Y" to ep-active-flag
+
+             open i-o endpoint-cfg-file
+
+             if ws-maint-add
+
+                 if ws-endpoint-status = "35"
+
+                     open output endpoint-cfg-file
 
-         set myHttpWebRequest to WebRequest::"Create"("http://www.contoso.com/codesnippets/next.asp") as HttpWebRequest
+                     close endpoint-cfg-file
+
+                     open i-o endpoint-cfg-file
+
+                 end-if
+
+                 write endpoint-cfg-rec
+
+                 if ws-endpoint-status not = "00"
+                     display "Could not add endpoint " ep-name
+                         ", status " ws-endpoint-status
+                 end-if
+
+             else
+
+                 if ws-endpoint-status = "35"
+
+                     open output endpoint-cfg-file
+
+                     close endpoint-cfg-file
+
+                     open i-o endpoint-cfg-file
+
+                 end-if
+
+                 read endpoint-cfg-file key is ep-name
+
+                 if ws-endpoint-status = "00"
+
+                     rewrite endpoint-cfg-rec
+
+                     if ws-endpoint-status not = "00"
+                         display "Could not update endpoint " ep-name
+                             ", status " ws-endpoint-status
+                     end-if
+
+                 else
+
+                     write endpoint-cfg-rec
+
+                     if ws-endpoint-status not = "00"
+                         display "Could not update endpoint " ep-name
+                             ", status " ws-endpoint-status
+                     end-if
+
+                 end-if
+
+             end-if
+
+             close endpoint-cfg-file
+
+         end-if.
+
+       post-to-endpoint.
+
+         display "Endpoint name to post to: "
+
+         accept ep-name
+
+         open input endpoint-cfg-file
+
+         read endpoint-cfg-file key is ep-name
+
+         if ws-endpoint-status not = "00"
+
+             display "Unknown or inactive endpoint: " ep-name
+
+             close endpoint-cfg-file
+
+         else
+
+             close endpoint-cfg-file
+
+             if ep-active-flag not = "Y"
+
+                 display "Endpoint is deactivated: " ep-name
+
+             else
+
+                 perform send-with-retry
+
+             end-if
+
+         end-if.
+
+       send-with-retry.
+
+         move zero to ws-attempt
+
+         move "N" to ws-send-success
+
+         perform until send-succeeded or ws-attempt >= ws-max-attempts
+
+             add 1 to ws-attempt
+
+             perform attempt-send
+
+             if not send-succeeded and ws-attempt < ws-max-attempts
+
+                 display "HTTP attempt " ws-attempt " failed, retrying: "
+                     ws-last-error
+
+                 perform wait-before-retry
+
+             end-if
+
+         end-perform
+
+         if not send-succeeded
+
+             perform log-post-failure
+
+         end-if.
+
+       attempt-send.
+
+         try
+
+             perform send-request
+
+             move "Y" to ws-send-success
+
+         catch exception-object
+
+             set ws-last-error to exception-object::"Message"
+
+         end-try.
+
+      *> Simple exponential-ish backoff: no SLEEP intrinsic is wired up
+      *> in this shop's COBOL runtime, so back off with a scaled busy
+      *> wait instead of a fixed delay.
+
+       wait-before-retry.
+
+         compute ws-delay-limit = ws-attempt * 2000000
+
+         perform varying ws-delay-idx from 1 by 1
+                 until ws-delay-idx > ws-delay-limit
+         end-perform.
+
+       log-post-failure.
+
+         move function current-date to pf-timestamp
+
+         move ep-name to pf-endpoint-name
+
+         move ws-last-error to pf-error-detail
+
+         open extend post-failure-file
+
+         if ws-post-failure-status = "35"
+
+             open output post-failure-file
+
+             close post-failure-file
+
+             open extend post-failure-file
+
+         end-if
+
+         write post-failure-rec
+
+         close post-failure-file
+
+         display "All retry attempts failed for endpoint " ep-name.
+
+       send-request.
+
+         if ep-method = "GET"
+
+             perform send-get-request
+
+         else
+
+             perform send-post-request
+
+         end-if.
+
+       send-get-request.
+
+         set myHttpWebRequest to
+             WebRequest::"Create"(function trim(ep-url)) as HttpWebRequest
+
+         set myHttpWebRequest::"Method" to "GET"
+
+         set myHttpWebResponse to myHttpWebRequest::"GetResponse"() as HttpWebResponse
+
+         perform capture-response
+
+         invoke myHttpWebResponse::"Close"().
+
+       send-post-request.
+
+         set myHttpWebRequest to
+             WebRequest::"Create"(function trim(ep-url)) as HttpWebRequest
 
          set myHttpWebRequest::"Method" to "POST"
 
-         invoke clsConsole::"WriteLine"("\nPlease enter the data to be posted to the (http://www.contoso.com/codesnippets/next.asp) Uri :")
+         if ws-interactive-run
+
+             invoke clsConsole::"WriteLine"("\nPlease enter the data to be posted to " ep-url)
 
       *> Create a new string object to POST data to the Url.
 
-         set inputData to clsConsole::"ReadLine"()
+             set inputData to clsConsole::"ReadLine"()
 
-         set postData to clsString::"Concat"("firstone=", inputData)
+         end-if
+
+         if ep-content-type = "application/json"
+
+             set postData to inputData
+
+         else
+
+             set postData to clsString::"Concat"("firstone=", inputData)
+
+         end-if
 
          set encoding to clsEncoding::"New"()
 
@@ -64,7 +544,7 @@
 
       *> Set the content type of the data being posted.
 
-         set myHttpWebRequest::"ContentType" to "application/x-www-form-urlencoded"
+         set myHttpWebRequest::"ContentType" to function trim(ep-content-type)
 
       *> Set the content length of the string being posted.
 
@@ -82,6 +562,54 @@
 
          invoke newStream::"Close"()
 
-         goback.
+         perform capture-response
+
+         invoke myHttpWebResponse::"Close"().
+
+       capture-response.
+
+         set responseStatus to myHttpWebResponse::"StatusCode"::"ToString"()
+
+         set ws-status-code-num to clsConvert::"ToInt32"(myHttpWebResponse::"StatusCode")
+
+         invoke clsConsole::"WriteLine"("Response status: {0} ({1})", ws-status-code-num, responseStatus)
+
+         set responseStream to myHttpWebResponse::"GetResponseStream"()
+
+         set responseReader to clsStreamReader::"New"(responseStream)
+
+         set responseBody to responseReader::"ReadToEnd"()
+
+         invoke responseReader::"Close"()
+
+         perform log-response.
+
+       log-response.
+
+         move function current-date to rl-timestamp
+
+         move ep-name to rl-endpoint-name
+
+         move ws-status-code-num to rl-status-code
+
+         move responseBody to rl-body
+
+         open extend response-log-file
+
+         if ws-response-log-status = "35"
+
+             open output response-log-file
+
+             close response-log-file
+
+             open extend response-log-file
+
+         end-if
+
+         write response-log-rec
+
+         close response-log-file.
+
+         copy "auditwrite.cpy".
 
        end program Program1.
