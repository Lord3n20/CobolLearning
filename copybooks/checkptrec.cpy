@@ -0,0 +1,7 @@
+      *> CHECKPOINT-REC - one row per nightly batch step.
+       01  CHECKPOINT-REC.
+           05  CKPT-STEP-NO            PIC 9(2).
+           05  CKPT-STEP-NAME          PIC X(20).
+           05  CKPT-STATUS             PIC X(10).
+           05  CKPT-TIMESTAMP          PIC X(26).
+           05  CKPT-RETURN-CODE        PIC 9(4).
