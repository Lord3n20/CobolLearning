@@ -0,0 +1,6 @@
+      *> RESPONSE-LOG-REC - one row per HTTP call's response.
+       01  RESPONSE-LOG-REC.
+           05  RL-TIMESTAMP            PIC X(26).
+           05  RL-ENDPOINT-NAME        PIC X(20).
+           05  RL-STATUS-CODE          PIC 9(3).
+           05  RL-BODY                 PIC X(2000).
