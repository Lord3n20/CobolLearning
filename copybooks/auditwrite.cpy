@@ -0,0 +1,23 @@
+      *> WRITE-AUDIT-RECORD - shared paragraph.
+      *> Calling program must declare, ahead of COPY:
+      *>   - file AUDIT-LOG-FILE, SELECT ... ORGANIZATION LINE SEQUENTIAL,
+      *>     FILE STATUS IS WS-AUDIT-LOG-STATUS, with an FD that COPY
+      *>     "auditrec.cpy"s in AUDIT-REC
+      *>   - WS-AUDIT-LOG-STATUS  PIC X(2)
+      *>   - WS-AUDIT-PROGRAM-ID  PIC X(20)
+      *>   - WS-AUDIT-OPERATOR-ID PIC X(20)
+      *>   - WS-AUDIT-OUTCOME-CODE PIC X(10)
+      *> and MOVE the outcome code before PERFORM WRITE-AUDIT-RECORD.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-AUDIT-PROGRAM-ID    TO AUD-PROGRAM-ID
+           MOVE WS-AUDIT-OPERATOR-ID   TO AUD-OPERATOR-ID
+           MOVE WS-AUDIT-OUTCOME-CODE  TO AUD-OUTCOME-CODE
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDIT-LOG-FILE.
