@@ -0,0 +1,5 @@
+      *> POST-FAILURE-REC - one row per exhausted-retry HTTP post.
+       01  POST-FAILURE-REC.
+           05  PF-TIMESTAMP            PIC X(26).
+           05  PF-ENDPOINT-NAME        PIC X(20).
+           05  PF-ERROR-DETAIL         PIC X(200).
