@@ -0,0 +1,9 @@
+      *> AUDIT-REC - shared run-audit record.
+      *> One record is appended by every program to AUDITLOG just
+      *> before it ends, so a shift-handover scan of one file shows
+      *> what actually ran that day.
+       01  AUDIT-REC.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-PROGRAM-ID          PIC X(20).
+           05  AUD-OPERATOR-ID         PIC X(20).
+           05  AUD-OUTCOME-CODE        PIC X(10).
