@@ -0,0 +1,8 @@
+      *> GAMELOG-REC - one row per finished tic-tac-toe game.
+       01  GAMELOG-REC.
+           05  GL-GAME-ID              PIC X(16).
+           05  GL-DATE                 PIC X(10).
+           05  GL-PLAYER1-NAME         PIC X(20).
+           05  GL-PLAYER2-NAME         PIC X(20).
+           05  GL-WINNER-NAME          PIC X(20).
+           05  GL-MOVE-COUNT           PIC 9(2).
