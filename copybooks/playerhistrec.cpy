@@ -0,0 +1,7 @@
+      *> PLAYERHIST-REC - one row per finished guessing-game session.
+       01  PLAYERHIST-REC.
+           05  PH-SESSION-ID           PIC X(16).
+           05  PH-PLAYER-NAME          PIC X(20).
+           05  PH-PLAYED-ON            PIC X(10).
+           05  PH-GUESS-COUNT          PIC 9(4).
+           05  PH-DIFF-LEVEL           PIC X(10).
