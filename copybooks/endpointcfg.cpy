@@ -0,0 +1,7 @@
+      *> ENDPOINT-CFG-REC - one row per HTTP partner endpoint.
+       01  ENDPOINT-CFG-REC.
+           05  EP-NAME                 PIC X(20).
+           05  EP-URL                  PIC X(200).
+           05  EP-METHOD               PIC X(4).
+           05  EP-CONTENT-TYPE         PIC X(40).
+           05  EP-ACTIVE-FLAG          PIC X(1).
