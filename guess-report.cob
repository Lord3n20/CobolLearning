@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GuessReport.
+
+      *> Reads PLAYERHIST (written by test.cob) and lists the
+      *> top 10 players by fewest guesses, per difficulty tier.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYERHIST-FILE ASSIGN TO "PLAYERHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PH-SESSION-ID
+               FILE STATUS IS WS-PLAYERHIST-STATUS.
+
+      *> One line per difficulty tier naming that tier's leader, so the
+      *> nightly batch job has something from this rollup to push on.
+           SELECT ROLLUP-SUMMARY-FILE ASSIGN TO "GUESSROLLUP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYERHIST-FILE.
+           COPY "playerhistrec.cpy".
+
+       FD  ROLLUP-SUMMARY-FILE.
+       01  ROLLUP-SUMMARY-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PLAYERHIST-STATUS     PIC X(2).
+       01  WS-EOF-FLAG              PIC X(1) VALUE "N".
+           88  END-OF-PLAYERHIST             VALUE "Y".
+
+       01  WS-ENTRY-TABLE.
+           05  WS-ENTRY OCCURS 500 TIMES.
+               10  WS-EN-NAME       PIC X(20).
+               10  WS-EN-GUESSES    PIC 9(4).
+               10  WS-EN-DIFF       PIC X(10).
+       01  WS-ENTRY-COUNT           PIC 9(4) VALUE ZERO.
+
+       01  WS-TIER-TABLE.
+           05  FILLER PIC X(10) VALUE "EASY".
+           05  FILLER PIC X(10) VALUE "MEDIUM".
+           05  FILLER PIC X(10) VALUE "HARD".
+       01  WS-TIER-NAMES REDEFINES WS-TIER-TABLE.
+           05  WS-TIER-NAME PIC X(10) OCCURS 3 TIMES.
+
+       01  WS-TIER-IDX              PIC 9(1).
+       01  WS-I                     PIC 9(4).
+       01  WS-J                     PIC 9(4).
+       01  WS-RANK                  PIC 9(4).
+       01  WS-SWAP-NAME             PIC X(20).
+       01  WS-SWAP-GUESSES          PIC 9(4).
+
+       01  WS-TIER-ENTRIES.
+           05  WS-TE OCCURS 500 TIMES.
+               10  WS-TE-NAME       PIC X(20).
+               10  WS-TE-GUESSES    PIC 9(4).
+       01  WS-TIER-ENTRY-COUNT      PIC 9(4).
+       01  WS-LOOKUP-NAME           PIC X(20).
+       01  WS-FOUND-IDX             PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT PLAYERHIST-FILE
+           IF WS-PLAYERHIST-STATUS NOT = "00"
+               DISPLAY "No player history found in PLAYERHIST.DAT."
+               MOVE "no entries" TO ROLLUP-SUMMARY-LINE
+               OPEN OUTPUT ROLLUP-SUMMARY-FILE
+               WRITE ROLLUP-SUMMARY-LINE
+               CLOSE ROLLUP-SUMMARY-FILE
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-PLAYERHIST
+               READ PLAYERHIST-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM STORE-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE PLAYERHIST-FILE
+
+           OPEN OUTPUT ROLLUP-SUMMARY-FILE
+           PERFORM VARYING WS-TIER-IDX FROM 1 BY 1 UNTIL WS-TIER-IDX > 3
+               PERFORM PRINT-TIER-TOP-10
+           END-PERFORM
+           CLOSE ROLLUP-SUMMARY-FILE
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+       STORE-ENTRY.
+           IF WS-ENTRY-COUNT < 500
+               ADD 1 TO WS-ENTRY-COUNT
+               MOVE PH-PLAYER-NAME TO WS-EN-NAME(WS-ENTRY-COUNT)
+               MOVE PH-GUESS-COUNT TO WS-EN-GUESSES(WS-ENTRY-COUNT)
+               MOVE PH-DIFF-LEVEL TO WS-EN-DIFF(WS-ENTRY-COUNT)
+           END-IF.
+
+       PRINT-TIER-TOP-10.
+           DISPLAY "===== Top guessers: " WS-TIER-NAME(WS-TIER-IDX)
+               " ====="
+           DISPLAY "Rank Player               Guesses"
+
+           MOVE ZERO TO WS-TIER-ENTRY-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ENTRY-COUNT
+               IF WS-EN-DIFF(WS-I) = WS-TIER-NAME(WS-TIER-IDX)
+                   PERFORM RECORD-TIER-GUESS
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I >= WS-TIER-ENTRY-COUNT
+               PERFORM VARYING WS-J FROM WS-I BY 1
+                       UNTIL WS-J > WS-TIER-ENTRY-COUNT
+                   IF WS-TE-GUESSES(WS-J) < WS-TE-GUESSES(WS-I)
+                       PERFORM SWAP-TIER-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           MOVE ZERO TO WS-RANK
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-TIER-ENTRY-COUNT OR WS-RANK >= 10
+               ADD 1 TO WS-RANK
+               DISPLAY WS-RANK "    " WS-TE-NAME(WS-I) "  "
+                   WS-TE-GUESSES(WS-I)
+           END-PERFORM
+
+           IF WS-TIER-ENTRY-COUNT > 0
+               STRING WS-TIER-NAME(WS-TIER-IDX) DELIMITED BY SIZE
+                   " leader=" DELIMITED BY SIZE
+                   WS-TE-NAME(1) DELIMITED BY SIZE
+                   " guesses=" DELIMITED BY SIZE
+                   WS-TE-GUESSES(1) DELIMITED BY SIZE
+                   INTO ROLLUP-SUMMARY-LINE
+           ELSE
+               STRING WS-TIER-NAME(WS-TIER-IDX) DELIMITED BY SIZE
+                   " no entries" DELIMITED BY SIZE
+                   INTO ROLLUP-SUMMARY-LINE
+           END-IF
+           WRITE ROLLUP-SUMMARY-LINE.
+
+      *> Keeps one WS-TIER-ENTRIES row per distinct player name within
+      *> the current tier, holding that player's best (lowest) guess
+      *> count, so a player who replayed many times doesn't crowd out
+      *> the top 10 with several rows of their own.
+       RECORD-TIER-GUESS.
+           MOVE WS-EN-NAME(WS-I) TO WS-LOOKUP-NAME
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-TIER-ENTRY-COUNT
+               IF WS-TE-NAME(WS-J) = WS-LOOKUP-NAME
+                   MOVE WS-J TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = ZERO
+               ADD 1 TO WS-TIER-ENTRY-COUNT
+               MOVE WS-TIER-ENTRY-COUNT TO WS-FOUND-IDX
+               MOVE WS-LOOKUP-NAME TO WS-TE-NAME(WS-FOUND-IDX)
+               MOVE WS-EN-GUESSES(WS-I) TO WS-TE-GUESSES(WS-FOUND-IDX)
+           ELSE IF WS-EN-GUESSES(WS-I) < WS-TE-GUESSES(WS-FOUND-IDX)
+               MOVE WS-EN-GUESSES(WS-I) TO WS-TE-GUESSES(WS-FOUND-IDX)
+           END-IF.
+
+       SWAP-TIER-ENTRIES.
+           MOVE WS-TE-NAME(WS-I) TO WS-SWAP-NAME
+           MOVE WS-TE-GUESSES(WS-I) TO WS-SWAP-GUESSES
+           MOVE WS-TE-NAME(WS-J) TO WS-TE-NAME(WS-I)
+           MOVE WS-TE-GUESSES(WS-J) TO WS-TE-GUESSES(WS-I)
+           MOVE WS-SWAP-NAME TO WS-TE-NAME(WS-J)
+           MOVE WS-SWAP-GUESSES TO WS-TE-GUESSES(WS-J).
