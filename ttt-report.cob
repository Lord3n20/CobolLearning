@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TttReport.
+
+      *> Reads GAMELOG (written by tictactoe.cob) and prints
+      *> a standings table of wins/losses/draws per player name.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMELOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GL-GAME-ID
+               FILE STATUS IS WS-GAMELOG-STATUS.
+
+      *> One line naming the standings leader, so the nightly batch job
+      *> has something from this rebuild to push on.
+           SELECT LEADERBOARD-SUMMARY-FILE ASSIGN TO "TTTREBUILD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAMELOG-FILE.
+           COPY "gamelogrec.cpy".
+
+       FD  LEADERBOARD-SUMMARY-FILE.
+       01  LEADERBOARD-SUMMARY-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-GAMELOG-STATUS        PIC X(2).
+       01  WS-EOF-FLAG              PIC X(1) VALUE "N".
+           88  END-OF-GAMELOG                VALUE "Y".
+
+       01  WS-STANDINGS-TABLE.
+           05  WS-STANDING OCCURS 100 TIMES.
+               10  WS-ST-NAME       PIC X(20).
+               10  WS-ST-WINS       PIC 9(4) VALUE ZERO.
+               10  WS-ST-LOSSES     PIC 9(4) VALUE ZERO.
+               10  WS-ST-DRAWS      PIC 9(4) VALUE ZERO.
+       01  WS-STANDING-COUNT        PIC 9(4) VALUE ZERO.
+       01  WS-TBL-IDX               PIC 9(4).
+       01  WS-FOUND-IDX             PIC 9(4).
+       01  WS-LOOKUP-NAME           PIC X(20).
+       01  WS-TOP-IDX               PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT GAMELOG-FILE
+           IF WS-GAMELOG-STATUS NOT = "00"
+               DISPLAY "No game history found in GAMELOG.DAT."
+               MOVE "no games recorded" TO LEADERBOARD-SUMMARY-LINE
+               OPEN OUTPUT LEADERBOARD-SUMMARY-FILE
+               WRITE LEADERBOARD-SUMMARY-LINE
+               CLOSE LEADERBOARD-SUMMARY-FILE
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-GAMELOG
+               READ GAMELOG-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM RECORD-GAME-RESULT
+               END-READ
+           END-PERFORM
+           CLOSE GAMELOG-FILE
+
+           PERFORM PRINT-STANDINGS
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+       RECORD-GAME-RESULT.
+           MOVE GL-PLAYER1-NAME TO WS-LOOKUP-NAME
+           PERFORM FIND-OR-ADD-PLAYER
+           IF GL-WINNER-NAME = GL-PLAYER1-NAME
+               ADD 1 TO WS-ST-WINS(WS-FOUND-IDX)
+           ELSE IF GL-WINNER-NAME = "DRAW"
+               ADD 1 TO WS-ST-DRAWS(WS-FOUND-IDX)
+           ELSE
+               ADD 1 TO WS-ST-LOSSES(WS-FOUND-IDX)
+           END-IF
+
+           IF GL-PLAYER2-NAME NOT = "COMPUTER"
+               MOVE GL-PLAYER2-NAME TO WS-LOOKUP-NAME
+               PERFORM FIND-OR-ADD-PLAYER
+               IF GL-WINNER-NAME = GL-PLAYER2-NAME
+                   ADD 1 TO WS-ST-WINS(WS-FOUND-IDX)
+               ELSE IF GL-WINNER-NAME = "DRAW"
+                   ADD 1 TO WS-ST-DRAWS(WS-FOUND-IDX)
+               ELSE
+                   ADD 1 TO WS-ST-LOSSES(WS-FOUND-IDX)
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-PLAYER.
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-STANDING-COUNT
+               IF WS-ST-NAME(WS-TBL-IDX) = WS-LOOKUP-NAME
+                   MOVE WS-TBL-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = ZERO
+               ADD 1 TO WS-STANDING-COUNT
+               MOVE WS-STANDING-COUNT TO WS-FOUND-IDX
+               MOVE WS-LOOKUP-NAME TO WS-ST-NAME(WS-FOUND-IDX)
+           END-IF.
+
+       PRINT-STANDINGS.
+           DISPLAY "===== Tic-Tac-Toe Standings ====="
+           DISPLAY "Player                Wins Losses Draws"
+           MOVE ZERO TO WS-TOP-IDX
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-STANDING-COUNT
+               DISPLAY WS-ST-NAME(WS-TBL-IDX) " "
+                   WS-ST-WINS(WS-TBL-IDX) "   "
+                   WS-ST-LOSSES(WS-TBL-IDX) "    "
+                   WS-ST-DRAWS(WS-TBL-IDX)
+               IF WS-TOP-IDX = ZERO
+                   OR WS-ST-WINS(WS-TBL-IDX) > WS-ST-WINS(WS-TOP-IDX)
+                       MOVE WS-TBL-IDX TO WS-TOP-IDX
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-LEADERBOARD-SUMMARY.
+
+       WRITE-LEADERBOARD-SUMMARY.
+           OPEN OUTPUT LEADERBOARD-SUMMARY-FILE
+           IF WS-TOP-IDX = ZERO
+               MOVE "no games recorded" TO LEADERBOARD-SUMMARY-LINE
+           ELSE
+               STRING "leader=" DELIMITED BY SIZE
+                   WS-ST-NAME(WS-TOP-IDX) DELIMITED BY SIZE
+                   " wins=" DELIMITED BY SIZE
+                   WS-ST-WINS(WS-TOP-IDX) DELIMITED BY SIZE
+                   " players=" DELIMITED BY SIZE
+                   WS-STANDING-COUNT DELIMITED BY SIZE
+                   INTO LEADERBOARD-SUMMARY-LINE
+           END-IF
+           WRITE LEADERBOARD-SUMMARY-LINE
+           CLOSE LEADERBOARD-SUMMARY-FILE.
