@@ -1,50 +1,282 @@
-       IDenTiFicaTion dIviSIon.
-       prOgrAM-iD. CobolRocks.
-       DatA DivIsion.
-       WorKinG-StoraGe SecTioN.
-       01 feld1 pIC x(1) value ".".
-       01 feld2 PIC x(1) value ".".
-       01 feld3 PIc x(1) value ".".
-       01 feld4 PIC x(1) value ".".
-       01 feld5 pic x(1) value ".".
-       01 feld6 pic x(1) value ".".
-       01 feld7 pic x(1) value ".".
-       01 feld8 pic x(1) value ".".
-       01 feld9 pic x(1) value ".".
-       01 feldP pic x(1) value "0".
-       ProceduRE DiVISION.
-           displAY feld1 feld2 feld3.
-           display feld4 feld5 feld6.
-           display feld7 feld8 feld9.
-           perform until feldP = "1"
-           accept feldP.
-           if feldP = "1" then
-                   feld1 = "X"
-           end-if
-           if feldP = 2 then
-                   feld2 is "X"
-           end-if
-           if feldP = 3 then
-                   feld3 is "X"
-           end-if
-           if feldp = 4 then
-                   feld4 is "x"
-           end-if
-           if feldp = 5 then
-                   feld5 = "x"
-           end-if
-           if feldp = 6 then
-                   feld6 value "x"
-           end-if
-            if feldP = 7 then
-                   feld7 = "X"
-           end-if
-           if feldP = 8 then
-                   feld7 = "X"
-           end-if
-           if feldP = 9 then
-                   feld9 is "X"
-           end-if
-           end-perform
-           
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TicTacToe IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMELOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GL-GAME-ID
+               FILE STATUS IS WS-GAMELOG-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAMELOG-FILE.
+           COPY "gamelogrec.cpy".
+
+       FD  AUDIT-LOG-FILE.
+           COPY "auditrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-BOARD.
+           05  FELD1 PIC X(1) VALUE ".".
+           05  FELD2 PIC X(1) VALUE ".".
+           05  FELD3 PIC X(1) VALUE ".".
+           05  FELD4 PIC X(1) VALUE ".".
+           05  FELD5 PIC X(1) VALUE ".".
+           05  FELD6 PIC X(1) VALUE ".".
+           05  FELD7 PIC X(1) VALUE ".".
+           05  FELD8 PIC X(1) VALUE ".".
+           05  FELD9 PIC X(1) VALUE ".".
+       01  WS-BOARD-TBL REDEFINES WS-BOARD.
+           05  FELD-TBL PIC X(1) OCCURS 9 TIMES.
+
+       01  WS-WIN-LINES-INIT.
+           05  FILLER PIC 9(6) VALUE 010203.
+           05  FILLER PIC 9(6) VALUE 040506.
+           05  FILLER PIC 9(6) VALUE 070809.
+           05  FILLER PIC 9(6) VALUE 010407.
+           05  FILLER PIC 9(6) VALUE 020508.
+           05  FILLER PIC 9(6) VALUE 030609.
+           05  FILLER PIC 9(6) VALUE 010509.
+           05  FILLER PIC 9(6) VALUE 030507.
+       01  WS-WIN-LINES REDEFINES WS-WIN-LINES-INIT.
+           05  WS-WIN-LINE OCCURS 8 TIMES.
+               10  WS-WIN-POS PIC 9(2) OCCURS 3 TIMES.
+
+       01  WS-LINE-IDX             PIC 9(1).
+       01  WS-POS-1                PIC 9(1).
+       01  WS-POS-2                PIC 9(1).
+       01  WS-POS-3                PIC 9(1).
+
+       01  WS-CELL-CHAR            PIC X(1).
+       01  WS-CELL-NUM             PIC 9(1).
+       01  WS-VALID-MOVE           PIC X(1) VALUE "N".
+       01  WS-CURRENT-MARK         PIC X(1) VALUE "X".
+       01  WS-COMPUTER-MARK        PIC X(1) VALUE "O".
+       01  WS-MOVE-COUNT           PIC 9(2) VALUE ZERO.
+       01  WS-GAME-OVER            PIC X(1) VALUE "N".
+           88  GAME-IS-OVER                  VALUE "Y".
+       01  WS-WINNER-MARK          PIC X(1) VALUE SPACE.
+       01  WS-OPEN-CELL            PIC 9(1) VALUE ZERO.
+
+       01  WS-MODE-CHOICE          PIC X(1) VALUE "1".
+           88  TWO-PLAYER-MODE               VALUE "1".
+           88  ONE-PLAYER-MODE               VALUE "2".
+
+       01  WS-PLAYER1-NAME         PIC X(20).
+       01  WS-PLAYER2-NAME         PIC X(20).
+       01  WS-WINNER-NAME          PIC X(20).
+       01  WS-GAMELOG-STATUS       PIC X(2).
+
+       01  WS-AUDIT-LOG-STATUS     PIC X(2).
+       01  WS-AUDIT-PROGRAM-ID     PIC X(20) VALUE "TicTacToe".
+       01  WS-AUDIT-OPERATOR-ID    PIC X(20).
+       01  WS-AUDIT-OUTCOME-CODE   PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM SELECT-MODE
+           DISPLAY FELD1 FELD2 FELD3
+           DISPLAY FELD4 FELD5 FELD6
+           DISPLAY FELD7 FELD8 FELD9
+           PERFORM UNTIL GAME-IS-OVER
+               IF ONE-PLAYER-MODE AND WS-CURRENT-MARK = WS-COMPUTER-MARK
+                   PERFORM COMPUTER-MOVE
+               ELSE
+                   PERFORM HUMAN-MOVE
+               END-IF
+               DISPLAY FELD1 FELD2 FELD3
+               DISPLAY FELD4 FELD5 FELD6
+               DISPLAY FELD7 FELD8 FELD9
+               PERFORM CHECK-GAME-STATUS
+               IF WS-CURRENT-MARK = "X"
+                   MOVE "O" TO WS-CURRENT-MARK
+               ELSE
+                   MOVE "X" TO WS-CURRENT-MARK
+               END-IF
+           END-PERFORM
+           PERFORM ANNOUNCE-RESULT
+           PERFORM LOG-GAME-RESULT
+           PERFORM SET-AUDIT-OUTCOME
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+
+       SELECT-MODE.
+           DISPLAY "Tic-Tac-Toe"
+           DISPLAY "1 - Two players"
+           DISPLAY "2 - One player versus the computer"
+           ACCEPT WS-MODE-CHOICE
+           IF NOT TWO-PLAYER-MODE AND NOT ONE-PLAYER-MODE
+               MOVE "1" TO WS-MODE-CHOICE
+           END-IF
+
+           DISPLAY "Player 1 name (plays X): "
+           ACCEPT WS-PLAYER1-NAME
+
+           IF ONE-PLAYER-MODE
+               MOVE "COMPUTER" TO WS-PLAYER2-NAME
+           ELSE
+               DISPLAY "Player 2 name (plays O): "
+               ACCEPT WS-PLAYER2-NAME
+           END-IF.
+
+       COMPUTER-MOVE.
+           DISPLAY "Computer is thinking..."
+           IF FELD-TBL(5) = "."
+               MOVE 5 TO WS-CELL-NUM
+           ELSE
+               PERFORM FIND-WINNING-CELL
+                   VARYING WS-LINE-IDX FROM 1 BY 1
+                   UNTIL WS-LINE-IDX > 8 OR WS-OPEN-CELL NOT = ZERO
+               IF WS-OPEN-CELL = ZERO
+                   PERFORM FIND-BLOCKING-CELL
+                       VARYING WS-LINE-IDX FROM 1 BY 1
+                       UNTIL WS-LINE-IDX > 8 OR WS-OPEN-CELL NOT = ZERO
+               END-IF
+               IF WS-OPEN-CELL = ZERO
+                   PERFORM FIND-FIRST-OPEN-CELL
+                       VARYING WS-CELL-NUM FROM 1 BY 1
+                       UNTIL WS-CELL-NUM > 9 OR WS-OPEN-CELL NOT = ZERO
+               END-IF
+               MOVE WS-OPEN-CELL TO WS-CELL-NUM
+               MOVE ZERO TO WS-OPEN-CELL
+           END-IF
+           MOVE WS-CURRENT-MARK TO FELD-TBL(WS-CELL-NUM)
+           ADD 1 TO WS-MOVE-COUNT.
+
+       FIND-WINNING-CELL.
+           PERFORM LOAD-LINE-POSITIONS
+           IF FELD-TBL(WS-POS-1) = WS-CURRENT-MARK
+               AND FELD-TBL(WS-POS-2) = WS-CURRENT-MARK
+               AND FELD-TBL(WS-POS-3) = "."
+                   MOVE WS-POS-3 TO WS-OPEN-CELL
+           ELSE IF FELD-TBL(WS-POS-1) = WS-CURRENT-MARK
+               AND FELD-TBL(WS-POS-3) = WS-CURRENT-MARK
+               AND FELD-TBL(WS-POS-2) = "."
+                   MOVE WS-POS-2 TO WS-OPEN-CELL
+           ELSE IF FELD-TBL(WS-POS-2) = WS-CURRENT-MARK
+               AND FELD-TBL(WS-POS-3) = WS-CURRENT-MARK
+               AND FELD-TBL(WS-POS-1) = "."
+                   MOVE WS-POS-1 TO WS-OPEN-CELL
+           END-IF.
+
+       FIND-BLOCKING-CELL.
+           PERFORM LOAD-LINE-POSITIONS
+           IF FELD-TBL(WS-POS-1) NOT = WS-CURRENT-MARK
+               AND FELD-TBL(WS-POS-1) NOT = "."
+               AND FELD-TBL(WS-POS-2) = FELD-TBL(WS-POS-1)
+               AND FELD-TBL(WS-POS-3) = "."
+                   MOVE WS-POS-3 TO WS-OPEN-CELL
+           ELSE IF FELD-TBL(WS-POS-1) NOT = WS-CURRENT-MARK
+               AND FELD-TBL(WS-POS-1) NOT = "."
+               AND FELD-TBL(WS-POS-3) = FELD-TBL(WS-POS-1)
+               AND FELD-TBL(WS-POS-2) = "."
+                   MOVE WS-POS-2 TO WS-OPEN-CELL
+           ELSE IF FELD-TBL(WS-POS-2) NOT = WS-CURRENT-MARK
+               AND FELD-TBL(WS-POS-2) NOT = "."
+               AND FELD-TBL(WS-POS-3) = FELD-TBL(WS-POS-2)
+               AND FELD-TBL(WS-POS-1) = "."
+                   MOVE WS-POS-1 TO WS-OPEN-CELL
+           END-IF.
+
+       LOAD-LINE-POSITIONS.
+           MOVE WS-WIN-POS(WS-LINE-IDX 1) TO WS-POS-1
+           MOVE WS-WIN-POS(WS-LINE-IDX 2) TO WS-POS-2
+           MOVE WS-WIN-POS(WS-LINE-IDX 3) TO WS-POS-3.
+
+       FIND-FIRST-OPEN-CELL.
+           IF FELD-TBL(WS-CELL-NUM) = "."
+               MOVE WS-CELL-NUM TO WS-OPEN-CELL
+           END-IF.
+
+       HUMAN-MOVE.
+           MOVE "N" TO WS-VALID-MOVE
+           PERFORM UNTIL WS-VALID-MOVE = "Y"
+               IF WS-CURRENT-MARK = "X"
+                   DISPLAY WS-PLAYER1-NAME " (X), choose a cell 1-9: "
+               ELSE
+                   DISPLAY WS-PLAYER2-NAME " (O), choose a cell 1-9: "
+               END-IF
+               ACCEPT WS-CELL-CHAR
+               IF WS-CELL-CHAR >= "1" AND WS-CELL-CHAR <= "9"
+                   MOVE FUNCTION NUMVAL(WS-CELL-CHAR) TO WS-CELL-NUM
+                   IF FELD-TBL(WS-CELL-NUM) = "."
+                       MOVE WS-CURRENT-MARK TO FELD-TBL(WS-CELL-NUM)
+                       ADD 1 TO WS-MOVE-COUNT
+                       MOVE "Y" TO WS-VALID-MOVE
+                   ELSE
+                       DISPLAY "That cell is taken - pick another"
+                   END-IF
+               ELSE
+                   DISPLAY "Please enter a number from 1 to 9."
+               END-IF
+           END-PERFORM.
+
+       CHECK-GAME-STATUS.
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                   UNTIL WS-LINE-IDX > 8 OR GAME-IS-OVER
+               MOVE WS-WIN-POS(WS-LINE-IDX 1) TO WS-POS-1
+               MOVE WS-WIN-POS(WS-LINE-IDX 2) TO WS-POS-2
+               MOVE WS-WIN-POS(WS-LINE-IDX 3) TO WS-POS-3
+               IF FELD-TBL(WS-POS-1) NOT = "."
+                   AND FELD-TBL(WS-POS-1) = FELD-TBL(WS-POS-2)
+                   AND FELD-TBL(WS-POS-2) = FELD-TBL(WS-POS-3)
+                       MOVE FELD-TBL(WS-POS-1) TO WS-WINNER-MARK
+                       MOVE "Y" TO WS-GAME-OVER
+               END-IF
+           END-PERFORM
+
+           IF NOT GAME-IS-OVER AND WS-MOVE-COUNT >= 9
+               MOVE "Y" TO WS-GAME-OVER
+           END-IF.
+
+       ANNOUNCE-RESULT.
+           IF WS-WINNER-MARK = "X"
+               MOVE WS-PLAYER1-NAME TO WS-WINNER-NAME
+               DISPLAY WS-WINNER-NAME " wins playing X!"
+           ELSE IF WS-WINNER-MARK = "O"
+               MOVE WS-PLAYER2-NAME TO WS-WINNER-NAME
+               DISPLAY WS-WINNER-NAME " wins playing O!"
+           ELSE
+               MOVE "DRAW" TO WS-WINNER-NAME
+               DISPLAY "It's a draw!"
+           END-IF.
+
+       LOG-GAME-RESULT.
+           MOVE FUNCTION CURRENT-DATE TO GL-GAME-ID
+           MOVE FUNCTION CURRENT-DATE(1:10) TO GL-DATE
+           MOVE WS-PLAYER1-NAME TO GL-PLAYER1-NAME
+           MOVE WS-PLAYER2-NAME TO GL-PLAYER2-NAME
+           MOVE WS-WINNER-NAME TO GL-WINNER-NAME
+           MOVE WS-MOVE-COUNT TO GL-MOVE-COUNT
+           OPEN I-O GAMELOG-FILE
+           IF WS-GAMELOG-STATUS = "35"
+               OPEN OUTPUT GAMELOG-FILE
+               CLOSE GAMELOG-FILE
+               OPEN I-O GAMELOG-FILE
+           END-IF
+           WRITE GAMELOG-REC
+           IF WS-GAMELOG-STATUS NOT = "00"
+               DISPLAY "Could not log game to GAMELOG.DAT, status "
+                   WS-GAMELOG-STATUS
+           END-IF
+           CLOSE GAMELOG-FILE.
+
+       SET-AUDIT-OUTCOME.
+           MOVE WS-PLAYER1-NAME TO WS-AUDIT-OPERATOR-ID
+           EVALUATE WS-WINNER-MARK
+               WHEN "X"
+                   MOVE "WIN-X" TO WS-AUDIT-OUTCOME-CODE
+               WHEN "O"
+                   MOVE "WIN-O" TO WS-AUDIT-OUTCOME-CODE
+               WHEN OTHER
+                   MOVE "DRAW" TO WS-AUDIT-OUTCOME-CODE
+           END-EVALUATE.
+
+           COPY "auditwrite.cpy".
