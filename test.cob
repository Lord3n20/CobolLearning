@@ -1,21 +1,285 @@
-       IDEntIfICAtIOn DIvISiON.
-       ProGram-Id. CobolRocks.
-       DaTa DiVisIon.
-       WorKinG-sTorAge SectIoN.
-       01 zahl PiC X(6) vALuE "5".
-       01 eingabe PiC X(6) valuE "1".
-       01 name pIc X(20) vALue "Name".
-       pRocEduRe dIvisIon.
-       dIsPlAy "Gib deinen Namen ein:".
-       accept name.    
-       peRfOrm UntIl zahl = eingabe
-       disPLAY "Rate die Zahl:"
-       acCEpt eingabe
-       iF zahl < eingabe tHeN
-       dIsPlAy "Kleiner"
-       eLse
-       DIsPlaY "Größer"
-       EnD-IF
-       eNd-pErForM
-       DISPLAY name" Der Profi"
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CobolRocks IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYERHIST-FILE ASSIGN TO "PLAYERHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PH-SESSION-ID
+               FILE STATUS IS WS-PLAYERHIST-STATUS.
+
+      *> GUESSES.DAT layout for batch replay: the first line is the
+      *> target number, each line after that is one guess in sequence.
+           SELECT GUESSES-FILE ASSIGN TO "GUESSES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GUESSES-STATUS.
+
+           SELECT RESULTS-FILE ASSIGN TO "GUESSRESULTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYERHIST-FILE.
+           COPY "playerhistrec.cpy".
+
+       FD  GUESSES-FILE.
+       01  GUESSES-LINE             PIC X(6).
+
+       FD  RESULTS-FILE.
+       01  RESULTS-LINE             PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+           COPY "auditrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-PLAYERHIST-STATUS     PIC X(2).
+       01  WS-GUESSES-STATUS        PIC X(2).
+       01  WS-RESULTS-STATUS        PIC X(2).
+       01  WS-AUDIT-LOG-STATUS      PIC X(2).
+       01  WS-GUESS-COUNT           PIC 9(4) VALUE ZERO.
+
+       01  WS-RUN-MODE              PIC X(1) VALUE "I".
+           88  INTERACTIVE-RUN                VALUE "I".
+           88  BATCH-RUN                      VALUE "B".
+       01  WS-BATCH-EXHAUSTED       PIC X(1) VALUE "N".
+           88  BATCH-IS-EXHAUSTED             VALUE "Y".
+       01  WS-VALIDATION-ERRORS     PIC 9(4) VALUE ZERO.
+       01  WS-OUTCOME               PIC X(4) VALUE "LOSE".
+       01  WS-DIFF-CHOICE           PIC X(1) VALUE "2".
+       01  WS-LOW                   PIC 9(4) VALUE 1.
+       01  WS-HIGH                  PIC 9(4) VALUE 100.
+       01  WS-LOW-DISP              PIC Z(3)9.
+       01  WS-HIGH-DISP             PIC Z(3)9.
+       01  WS-DIFF-LEVEL            PIC X(10) VALUE "MEDIUM".
+
+       01  WS-SEED                  PIC 9(4).
+       01  WS-RANDOM-FRACTION       USAGE COMP-2.
+       01  WS-RANGE-SIZE            PIC 9(4).
+       01  WS-RANGE-OFFSET          PIC 9(4).
+       01  WS-TARGET                PIC 9(4).
+       01  WS-TARGET-INVALID        PIC X(1) VALUE "N".
+
+       01  WS-GUESS-RAW             PIC X(6).
+       01  WS-GUESS                 PIC 9(6).
+       01  WS-TRAIL-SPACES          PIC 9(2).
+       01  WS-SIG-LEN               PIC 9(2).
+       01  WS-VALID-GUESS-FLAG      PIC X(1).
+       01  name                     PIC X(20) VALUE "Name".
+
+       01  WS-AUDIT-PROGRAM-ID      PIC X(20) VALUE "CobolRocks".
+       01  WS-AUDIT-OPERATOR-ID     PIC X(20).
+       01  WS-AUDIT-OUTCOME-CODE    PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM SELECT-RUN-MODE
+
+           DISPLAY "Gib deinen Namen ein:"
+           ACCEPT name
+
+           PERFORM SELECT-DIFFICULTY
+
+           IF BATCH-RUN
+               OPEN INPUT GUESSES-FILE
+               IF WS-GUESSES-STATUS NOT = "00"
+                   DISPLAY "Could not open GUESSES.DAT, status "
+                       WS-GUESSES-STATUS
+                   MOVE "Y" TO WS-BATCH-EXHAUSTED
+                   MOVE "Y" TO WS-TARGET-INVALID
+               END-IF
+           END-IF
+
+           PERFORM PICK-TARGET
+
+           PERFORM UNTIL WS-GUESS = WS-TARGET OR BATCH-IS-EXHAUSTED
+               PERFORM READ-VALID-GUESS
+               IF NOT BATCH-IS-EXHAUSTED
+                   ADD 1 TO WS-GUESS-COUNT
+                   IF WS-GUESS < WS-TARGET
+                       DISPLAY "Groesser"
+                   ELSE IF WS-GUESS > WS-TARGET
+                       DISPLAY "Kleiner"
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF BATCH-RUN
+               CLOSE GUESSES-FILE
+           END-IF
+
+           IF WS-TARGET-INVALID = "N" AND WS-GUESS = WS-TARGET
+               MOVE "WIN" TO WS-OUTCOME
+               DISPLAY name " Der Profi"
+           ELSE
+               MOVE "LOSE" TO WS-OUTCOME
+               DISPLAY name " ran out of guesses."
+           END-IF
+
+           PERFORM LOG-PLAYER-HISTORY
+           IF BATCH-RUN
+               PERFORM WRITE-BATCH-SUMMARY
+           END-IF
+           MOVE name TO WS-AUDIT-OPERATOR-ID
+           MOVE WS-OUTCOME TO WS-AUDIT-OUTCOME-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+
+       SELECT-RUN-MODE.
+           DISPLAY "Run mode - (I)nteractive or (B)atch replay: "
+           ACCEPT WS-RUN-MODE
+           IF NOT INTERACTIVE-RUN AND NOT BATCH-RUN
+               MOVE "I" TO WS-RUN-MODE
+           END-IF.
+
+       SELECT-DIFFICULTY.
+           DISPLAY "Choose a difficulty:"
+           DISPLAY "1 - Easy   (1-10)"
+           DISPLAY "2 - Medium (1-100)"
+           DISPLAY "3 - Hard   (1-1000)"
+           ACCEPT WS-DIFF-CHOICE
+
+           EVALUATE WS-DIFF-CHOICE
+               WHEN "1"
+                   MOVE 1 TO WS-LOW
+                   MOVE 10 TO WS-HIGH
+                   MOVE "EASY" TO WS-DIFF-LEVEL
+               WHEN "3"
+                   MOVE 1 TO WS-LOW
+                   MOVE 1000 TO WS-HIGH
+                   MOVE "HARD" TO WS-DIFF-LEVEL
+               WHEN OTHER
+                   MOVE 1 TO WS-LOW
+                   MOVE 100 TO WS-HIGH
+                   MOVE "MEDIUM" TO WS-DIFF-LEVEL
+           END-EVALUATE.
+
+      *> In batch replay the target is read from the first line of
+      *> GUESSES.DAT instead of being time-seeded, so a given replay
+      *> file reproduces the same WIN/LOSE outcome every run.
+       PICK-TARGET.
+           IF BATCH-RUN
+               IF NOT BATCH-IS-EXHAUSTED
+                   PERFORM READ-BATCH-TARGET
+               END-IF
+           ELSE
+               PERFORM PICK-RANDOM-TARGET
+           END-IF
+           MOVE ZERO TO WS-GUESS.
+
+       PICK-RANDOM-TARGET.
+           ACCEPT WS-SEED FROM TIME
+           COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM(WS-SEED)
+           COMPUTE WS-RANGE-SIZE = WS-HIGH - WS-LOW + 1
+           COMPUTE WS-RANGE-OFFSET =
+               FUNCTION INTEGER(WS-RANDOM-FRACTION * WS-RANGE-SIZE)
+           COMPUTE WS-TARGET = WS-LOW + WS-RANGE-OFFSET.
+
+       READ-BATCH-TARGET.
+           MOVE ZERO TO WS-TARGET
+           READ GUESSES-FILE INTO WS-GUESS-RAW
+               AT END
+                   MOVE "Y" TO WS-BATCH-EXHAUSTED
+                   MOVE "Y" TO WS-TARGET-INVALID
+               NOT AT END
+                   PERFORM VALIDATE-GUESS-RAW
+                   IF WS-VALID-GUESS-FLAG = "Y"
+                       MOVE WS-GUESS TO WS-TARGET
+                   ELSE
+                       ADD 1 TO WS-VALIDATION-ERRORS
+                       MOVE "Y" TO WS-TARGET-INVALID
+                   END-IF
+           END-READ.
+
+       READ-VALID-GUESS.
+           IF INTERACTIVE-RUN
+               PERFORM READ-INTERACTIVE-GUESS
+           ELSE
+               PERFORM READ-BATCH-GUESS
+           END-IF.
+
+       READ-INTERACTIVE-GUESS.
+           MOVE "N" TO WS-VALID-GUESS-FLAG
+           PERFORM UNTIL WS-VALID-GUESS-FLAG = "Y"
+               MOVE WS-LOW TO WS-LOW-DISP
+               MOVE WS-HIGH TO WS-HIGH-DISP
+               DISPLAY "Rate die Zahl (" FUNCTION TRIM(WS-LOW-DISP)
+                   "-" FUNCTION TRIM(WS-HIGH-DISP) "): "
+               ACCEPT WS-GUESS-RAW
+               PERFORM VALIDATE-GUESS-RAW
+               IF NOT WS-VALID-GUESS-FLAG = "Y"
+                   DISPLAY "Please enter a whole number."
+               END-IF
+           END-PERFORM.
+
+       READ-BATCH-GUESS.
+           MOVE "N" TO WS-VALID-GUESS-FLAG
+           PERFORM UNTIL WS-VALID-GUESS-FLAG = "Y" OR BATCH-IS-EXHAUSTED
+               READ GUESSES-FILE INTO WS-GUESS-RAW
+                   AT END
+                       MOVE "Y" TO WS-BATCH-EXHAUSTED
+                   NOT AT END
+                       PERFORM VALIDATE-GUESS-RAW
+                       IF NOT WS-VALID-GUESS-FLAG = "Y"
+                           ADD 1 TO WS-VALIDATION-ERRORS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       VALIDATE-GUESS-RAW.
+           MOVE FUNCTION TRIM(WS-GUESS-RAW) TO WS-GUESS-RAW
+           MOVE ZERO TO WS-TRAIL-SPACES
+           INSPECT WS-GUESS-RAW TALLYING WS-TRAIL-SPACES
+               FOR TRAILING SPACES
+           COMPUTE WS-SIG-LEN = 6 - WS-TRAIL-SPACES
+           IF WS-SIG-LEN > 0
+               AND WS-GUESS-RAW(1:WS-SIG-LEN) IS NUMERIC
+                   MOVE FUNCTION NUMVAL(WS-GUESS-RAW(1:WS-SIG-LEN))
+                       TO WS-GUESS
+                   MOVE "Y" TO WS-VALID-GUESS-FLAG
+           END-IF.
+
+       WRITE-BATCH-SUMMARY.
+           OPEN EXTEND RESULTS-FILE
+           IF WS-RESULTS-STATUS = "35"
+               OPEN OUTPUT RESULTS-FILE
+               CLOSE RESULTS-FILE
+               OPEN EXTEND RESULTS-FILE
+           END-IF
+           STRING name DELIMITED BY SIZE
+               " guesses=" DELIMITED BY SIZE
+               WS-GUESS-COUNT DELIMITED BY SIZE
+               " outcome=" DELIMITED BY SIZE
+               WS-OUTCOME DELIMITED BY SIZE
+               " validation-errors=" DELIMITED BY SIZE
+               WS-VALIDATION-ERRORS DELIMITED BY SIZE
+               INTO RESULTS-LINE
+           WRITE RESULTS-LINE
+           CLOSE RESULTS-FILE.
+
+       LOG-PLAYER-HISTORY.
+           MOVE FUNCTION CURRENT-DATE TO PH-SESSION-ID
+           MOVE name TO PH-PLAYER-NAME
+           MOVE FUNCTION CURRENT-DATE(1:10) TO PH-PLAYED-ON
+           MOVE WS-GUESS-COUNT TO PH-GUESS-COUNT
+           MOVE WS-DIFF-LEVEL TO PH-DIFF-LEVEL
+           OPEN I-O PLAYERHIST-FILE
+           IF WS-PLAYERHIST-STATUS = "35"
+               OPEN OUTPUT PLAYERHIST-FILE
+               CLOSE PLAYERHIST-FILE
+               OPEN I-O PLAYERHIST-FILE
+           END-IF
+           WRITE PLAYERHIST-REC
+           IF WS-PLAYERHIST-STATUS NOT = "00"
+               DISPLAY "Could not log to PLAYERHIST.DAT, status "
+                   WS-PLAYERHIST-STATUS
+           END-IF
+           CLOSE PLAYERHIST-FILE.
+
+           COPY "auditwrite.cpy".
